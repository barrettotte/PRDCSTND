@@ -1,7 +1,7 @@
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
       *
-       PROGRAM-ID.    PRDCSTND
+       PROGRAM-ID.    PRDCSTND.
        AUTHOR.        BARRETT OTTE.
        DATE-WRITTEN.  09/19/20.
       *
@@ -18,6 +18,10 @@
            SELECT PRDC-RPT   ASSIGN TO PRTLINE.
            SELECT TRNS-FILE  ASSIGN TO PRDCTRNS.
            SELECT ITEM-FILE  ASSIGN TO PRDCITMS.
+           SELECT PRDC-XTR   ASSIGN TO PRDCXTR
+                              ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL HIST-FILE ASSIGN TO PRDCHIST
+                              FILE STATUS IS WS-HIST-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *
@@ -29,10 +33,10 @@
            05  FILLER        PIC X(07)  VALUE SPACES.
            05  ITEMNAME-O    PIC X(16).
            05  FILLER        PIC X(6)   VALUE SPACES.
-           05  ITEMQTY-O     PIC 9(04).
-           05  FILLER        PIC X(07)  VALUE SPACES.
-           05  ITEMPRC-O     PIC $$$9.99.
-           05  FILLER        PIC X(29)  VALUE SPACES.
+           05  ITEMQTY-O     PIC ZZZ9.99-.
+           05  FILLER        PIC X(03)  VALUE SPACES.
+           05  ITEMPRC-O     PIC $$$9.99-.
+           05  FILLER        PIC X(28)  VALUE SPACES.
       *
        FD  TRNS-FILE RECORDING MODE F.
        01  TRNS-RCD.
@@ -40,9 +44,18 @@
            05  TRNSID-I      PIC 9(05).
            05  ITEMFK-I      PIC 9(03).
            05  ITEMPRC-I     PIC 9(03)V9(2).
-           05  ITEMQTY-I     PIC 9(04).
-           05  RESERVED      PIC X(16).
+           05  ITEMQTY-I     PIC S9(04)V9(2).
+           05  RESERVED      PIC X(14).
            05  COMMENT-I     PIC X(30).
+      * REDEFINES COMMENT-I TO CARRY AN ADJUSTMENT REASON CODE IN THE
+      * FIRST 6 BYTES, WITH THE REMAINDER STILL FREE-FORM TEXT
+           05  COMMENT-I-R REDEFINES COMMENT-I.
+               10  REASONCODE-I  PIC X(06).
+                   88  RSN-SALE      VALUE SPACES.
+                   88  RSN-RETURN    VALUE 'RETURN'.
+                   88  RSN-SPOIL     VALUE 'SPOIL '.
+                   88  RSN-COMP      VALUE 'COMP  '.
+               10  COMMENT-TXT-I PIC X(24).
            05  DATETIME-I    PIC 9(16).
       *
        FD  ITEM-FILE RECORDING MODE F.
@@ -50,25 +63,278 @@
            05  RESERVED      PIC X(01).
            05  ITEMID-I      PIC 9(03).
            05  ITEMNAME-I    PIC X(16).
-           05  FILLER        PIC X(60) VALUE SPACES.
+           05  ITEMSTDPRC-I  PIC 9(03)V9(2).
+           05  WEIGHTSOLD-I  PIC X(01).
+      * QUANTITY SET OUT AT THE START OF THE DAY, USED AS THE PAR LEVEL
+      * FOR THE LOW-STOCK ALERT SECTION OF THE REPORT
+           05  PARQTY-I      PIC 9(05)V9(2).
+           05  FILLER        PIC X(47) VALUE SPACES.
+      *
+      * COMMA-DELIMITED EXTRACT OF ITEM TOTALS FOR THE ACCOUNTING
+      * SPREADSHEET, WRITTEN ALONGSIDE PRDC-RPT FROM THE SAME DATA
+       FD  PRDC-XTR.
+       01  XTR-RCD           PIC X(80).
+      *
+      * RUNNING HISTORY OF EACH DAY'S PER-ITEM TOTALS, APPENDED TO ON
+      * EVERY RUN SO A TREND REPORT CAN ROLL UP WEEK-OVER-WEEK AND
+      * MONTH-OVER-MONTH FIGURES FROM IT LATER
+       FD  HIST-FILE RECORDING MODE F.
+       01  HIST-RCD.
+           05  HIST-RUNDATE      PIC 9(08).
+           05  HIST-ITEMID       PIC 9(03).
+           05  HIST-ITEMNAME     PIC X(16).
+           05  HIST-ITEMTQTY     PIC S9(06)V9(2).
+           05  HIST-ITEMTPRC     PIC S9(08)V9(2).
+           05  FILLER            PIC X(35) VALUE SPACES.
       *
        WORKING-STORAGE SECTION.
       * TEMPORARY VARIABLES
-       77  ROWTOTAL          PIC 9(06)V9(02) VALUE ZEROS.
-       77  I                 PIC 9(06)       VALUE ZEROS.
-      *
-       77  FULLTOTAL         PIC 9(08)V9(02) VALUE ZEROS.
+       77  ROWTOTAL          PIC S9(06)V9(02) VALUE ZEROS.
+       77  I                 PIC 9(06)        VALUE ZEROS.
+       77  WS-INT-QTY        PIC S9(04)       VALUE ZEROS.
+      *
+       77  FULLTOTAL         PIC S9(08)V9(02) VALUE ZEROS.
+      *
+      * STATUS OF THE RUNNING HISTORY FILE, SO A FIRST-EVER RUN (THE
+      * FILE DOESN'T EXIST YET) CAN FALL BACK TO CREATING IT
+       77  WS-HIST-STATUS    PIC X(02)        VALUE SPACES.
+           88  HIST-STATUS-OK         VALUE '00'.
+      * '05' IS WHAT GNUCOBOL ACTUALLY RETURNS ON OPEN EXTEND OF A
+      * SELECT OPTIONAL FILE THAT DOES NOT YET EXIST ON DISK; '35' IS
+      * KEPT TOO IN CASE THE RUNTIME EVER HONORS THE STRICTER STATUS
+           88  HIST-STATUS-NOTFOUND   VALUES '05' '35'.
+      *
+      * CONTROL TOTALS TO RECONCILE TRANSACTIONS READ AGAINST DOLLARS
+      * ACTUALLY POSTED TO THE REPORT
+       77  TRNSREADCOUNT     PIC 9(06)        VALUE ZEROS.
+       77  TRNSAMTTOTAL      PIC S9(08)V9(02) VALUE ZEROS.
       *
        01  FLAGS.
            05  LASTTRNS      PIC 9 VALUE ZERO.
            05  LASTITEM      PIC 9 VALUE ZERO.
+      *
+      * UPPER BOUND OF ITEMTABLE, USED TO KEEP AN ITEMID-I/ITEMFK-I OF
+      * ZERO (OR A NEGATIVE VALUE SLIPPED IN PAST EDITING) FROM
+      * SUBSCRIPTING THE TABLE. ITEMID-I/ITEMFK-I ARE PIC 9(03), SO NO
+      * VALUE THEY CAN EVER HOLD EXCEEDS 999 REGARDLESS OF HOW LARGE
+      * THIS BOUND OR THE TABLE ITSELF IS SET; GIVING THE CATALOG ROOM
+      * TO GROW PAST 999 ITEMS WOULD MEAN WIDENING THOSE FIELDS, NOT
+      * RAISING ITEMTABLE-MAX
+       77  ITEMTABLE-MAX     PIC 9(04) VALUE 1000.
       *
        01  ITEMTABLE.
            05  ITEMROW OCCURS 1000 TIMES.
-               10  ITEMID    PIC 9(03)      VALUE ZEROS.
-               10  ITEMNAME  PIC X(16)      VALUE SPACES.
-               10  ITEMTPRC  PIC 9(08)V9(2) VALUE ZEROS.
-               10  ITEMTQTY  PIC 9(06)      VALUE ZEROS.
+               10  ITEMID      PIC 9(03)      VALUE ZEROS.
+               10  ITEMNAME    PIC X(16)      VALUE SPACES.
+               10  ITEMSTDPRC  PIC 9(03)V9(2) VALUE ZEROS.
+               10  ITEMWGTFLAG PIC X(01)      VALUE 'N'.
+                   88  ITEMROW-WEIGHT-SOLD    VALUE 'Y'.
+               10  ITEMTPRC    PIC S9(08)V9(2) VALUE ZEROS.
+               10  ITEMTQTY    PIC S9(06)V9(2) VALUE ZEROS.
+               10  ITEMPARQTY  PIC 9(05)V9(2)  VALUE ZEROS.
+      *
+       77  SORTCOUNT         PIC 9(06) VALUE ZEROS.
+      *
+      * COPY OF THE POPULATED ITEMTABLE ROWS, SORTED BY REVENUE
+      * DESCENDING, FOR THE "TOP SELLERS" SECTION OF THE REPORT.
+      * OCCURS DEPENDING ON SORTCOUNT SO THE SORT VERB BELOW ORDERS
+      * ONLY THE ROWS ACTUALLY LOADED BY CALC-SORTTABLE, NOT THE WHOLE
+      * DECLARED TABLE SIZE -- OTHERWISE THE UNUSED FILLER ROWS (WHICH
+      * DEFAULT SORTPRC TO ZERO) SORT IN AMONG ANY ITEM CARRYING A
+      * NEGATIVE NET REVENUE AND CAN BUMP IT OFF THE PRINTED LISTING
+       01  SORTTABLE.
+           05  SORTROW OCCURS 1 TO 1000 TIMES DEPENDING ON SORTCOUNT
+                       DESCENDING KEY IS SORTPRC.
+               10  SORTID    PIC 9(03)        VALUE ZEROS.
+               10  SORTNAME  PIC X(16)        VALUE SPACES.
+               10  SORTQTY   PIC S9(06)V9(2)  VALUE ZEROS.
+               10  SORTPRC   PIC S9(08)V9(2)  VALUE ZEROS.
+      *
+       01  TOPHDR-1.
+           05  FILLER        PIC X(23) VALUE 'TOP SELLERS BY REVENUE'.
+           05  FILLER        PIC X(50) VALUE SPACES.
+      *
+      * ALLOWED VARIANCE BETWEEN A TRANSACTION'S RUNG PRICE AND THE
+      * ITEM MASTER'S STANDARD PRICE BEFORE IT IS FLAGGED AS AN OVERRIDE
+       77  PRICETOL          PIC 9(01)V9(02) VALUE 0.05.
+      *
+      * HOLDS TRANSACTIONS WHOSE RUNG PRICE DID NOT MATCH THE ITEM
+      * MASTER'S STANDARD PRICE WITHIN PRICETOL
+       01  PRCXTABLE.
+           05  PRCXROW OCCURS 500 TIMES.
+               10  PRCXTRNSID    PIC 9(05)      VALUE ZEROS.
+               10  PRCXITEMFK    PIC 9(03)      VALUE ZEROS.
+               10  PRCXTRNSPRC   PIC 9(03)V9(2) VALUE ZEROS.
+               10  PRCXSTDPRC    PIC 9(03)V9(2) VALUE ZEROS.
+      *
+       77  PRCXCOUNT         PIC 9(04) VALUE ZEROS.
+      *
+       01  PRCXHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(21) VALUE 'PRICE OVERRIDE CHECK'.
+           05  FILLER        PIC X(51) VALUE SPACES.
+      *
+       01  PRCXHDR-2.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(07) VALUE 'TRNS ID'.
+           05  FILLER        PIC X(06) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'ITEM CODE'.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  FILLER        PIC X(10) VALUE 'RUNG PRICE'.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  FILLER        PIC X(14) VALUE 'STANDARD PRICE'.
+           05  FILLER        PIC X(17) VALUE SPACES.
+      *
+       01  PRCXLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  PRCXTRNSID-O  PIC 9(05).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  PRCXITEMFK-O  PIC 9(03).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  PRCXTRNSPRC-O PIC $$$9.99.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  PRCXSTDPRC-O  PIC $$$9.99.
+           05  FILLER        PIC X(29) VALUE SPACES.
+      *
+      * HOLDS TRANSACTIONS THAT RANG UP A FRACTIONAL QUANTITY AGAINST
+      * AN ITEM THE MASTER SAYS IS SOLD BY THE WHOLE UNIT, NOT WEIGHT
+       01  UNITXTABLE.
+           05  UNITXROW OCCURS 500 TIMES.
+               10  UNITXTRNSID   PIC 9(05)       VALUE ZEROS.
+               10  UNITXITEMFK   PIC 9(03)       VALUE ZEROS.
+               10  UNITXQTY      PIC S9(04)V9(2) VALUE ZEROS.
+      *
+       77  UNITXCOUNT        PIC 9(04) VALUE ZEROS.
+      *
+       01  UNITXHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER     PIC X(28) VALUE 'NON-INTEGER QTY, UNIT ITEM'.
+           05  FILLER        PIC X(44) VALUE SPACES.
+      *
+       01  UNITXHDR-2.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(07) VALUE 'TRNS ID'.
+           05  FILLER        PIC X(06) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'ITEM CODE'.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  FILLER        PIC X(08) VALUE 'QUANTITY'.
+           05  FILLER        PIC X(37) VALUE SPACES.
+      *
+       01  UNITXLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  UNITXTRNSID-O PIC 9(05).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  UNITXITEMFK-O PIC 9(03).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  UNITXQTY-O    PIC ZZZ9.99-.
+           05  FILLER        PIC X(39) VALUE SPACES.
+      *
+      * HOLDS RETURN/SPOILAGE/COMP TRANSACTIONS SO THEY CAN BE SHOWN
+      * ON THEIR OWN RATHER THAN BLENDED INVISIBLY INTO THE GROSS
+       01  ADJTABLE.
+           05  ADJROW OCCURS 500 TIMES.
+               10  ADJTRNSID     PIC 9(05)        VALUE ZEROS.
+               10  ADJITEMFK     PIC 9(03)        VALUE ZEROS.
+               10  ADJREASON     PIC X(06)        VALUE SPACES.
+               10  ADJQTY        PIC S9(04)V9(2)  VALUE ZEROS.
+               10  ADJAMT        PIC S9(06)V9(2)  VALUE ZEROS.
+      *
+       77  ADJCOUNT          PIC 9(04) VALUE ZEROS.
+      *
+       01  ADJHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(25) VALUE 'RETURNS AND ADJUSTMENTS'.
+           05  FILLER        PIC X(47) VALUE SPACES.
+      *
+       01  ADJHDR-2.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(07) VALUE 'TRNS ID'.
+           05  FILLER        PIC X(06) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'ITEM CODE'.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  FILLER        PIC X(06) VALUE 'REASON'.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  FILLER        PIC X(08) VALUE 'QUANTITY'.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  FILLER        PIC X(06) VALUE 'AMOUNT'.
+           05  FILLER        PIC X(16) VALUE SPACES.
+      *
+       01  ADJLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  ADJTRNSID-O   PIC 9(05).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  ADJITEMFK-O   PIC 9(03).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  ADJREASON-O   PIC X(06).
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  ADJQTY-O      PIC ZZZ9.99-.
+           05  FILLER        PIC X(03) VALUE SPACES.
+           05  ADJAMT-O      PIC $$$9.99-.
+           05  FILLER        PIC X(19) VALUE SPACES.
+      *
+      * PORTION OF AN ITEM'S PAR LEVEL THAT MUST BE SOLD BEFORE IT IS
+      * FLAGGED AS RUNNING LOW
+       77  LOWSTOCKPCT       PIC 9(01)V9(02) VALUE 0.90.
+      *
+      * HOLDS ITEMS THAT HAVE SOLD THROUGH LOWSTOCKPCT OF THEIR PAR
+      * LEVEL
+       01  LOWTABLE.
+           05  LOWROW OCCURS 500 TIMES.
+               10  LOWITEMID     PIC 9(03)       VALUE ZEROS.
+               10  LOWITEMNAME   PIC X(16)       VALUE SPACES.
+               10  LOWPARQTY     PIC 9(05)V9(2)  VALUE ZEROS.
+               10  LOWSOLDQTY    PIC S9(06)V9(2) VALUE ZEROS.
+               10  LOWPCTSOLD    PIC 9(03)V9(2)  VALUE ZEROS.
+      *
+       77  LOWCOUNT          PIC 9(04) VALUE ZEROS.
+      *
+       01  LOWHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(16) VALUE 'LOW STOCK ALERT'.
+           05  FILLER        PIC X(56) VALUE SPACES.
+      *
+       01  LOWHDR-2.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(07) VALUE 'ITEM ID'.
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'ITEM NAME'.
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'PAR LEVEL'.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'QTY SOLD'.
+           05  FILLER        PIC X(06) VALUE SPACES.
+           05  FILLER        PIC X(08) VALUE 'PCT SOLD'.
+           05  FILLER        PIC X(14) VALUE SPACES.
+      *
+       01  LOWLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  LOWITEMID-O   PIC 9(03).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  LOWITEMNAME-O PIC X(16).
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  LOWPARQTY-O   PIC ZZZZ9.99.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  LOWSOLDQTY-O  PIC ZZZZ9.99-.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  LOWPCTSOLD-O  PIC ZZ9.99.
+           05  FILLER        PIC X(01) VALUE '%'.
+           05  FILLER        PIC X(10) VALUE SPACES.
+      *
+      * ONE DETAIL ROW PER ITEM: ID, NAME, QUANTITY, TOTAL
+       01  XTR-DETAIL.
+           05  XTR-ID        PIC 9(03).
+           05  FILLER        PIC X(01) VALUE ','.
+           05  XTR-NAME      PIC X(16).
+           05  FILLER        PIC X(01) VALUE ','.
+           05  XTR-QTY       PIC -(05)9.99.
+           05  FILLER        PIC X(01) VALUE ','.
+           05  XTR-AMT       PIC -(07)9.99.
+      *
+      * TRAILER ROW CARRYING THE OVERALL TOTAL FOR THE DAY
+       01  XTR-TRAILER.
+           05  FILLER        PIC X(06) VALUE 'TOTAL,'.
+           05  FILLER        PIC X(02) VALUE ',,'.
+           05  XTR-TOTAL     PIC -(07)9.99.
       *
        01  MAINHDR-1.
            05  FILLER        PIC X(14) VALUE 'PRODUCE STAND '.
@@ -109,14 +375,138 @@
       *
        01  FULLTOTAL-1.
            05  FILLER        PIC X(15) VALUE 'OVERALL TOTAL: '.
-           05  FULLTOTAL-O   PIC $(8)9.99.
-           05  FILLER        PIC X(55) VALUE SPACES.
+           05  FULLTOTAL-O   PIC $(8)9.99-.
+           05  FILLER        PIC X(54) VALUE SPACES.
       *
        01  DASH52.
            05  FILLER        PIC X(20) VALUE '--------------------'.
            05  FILLER        PIC X(20) VALUE '--------------------'.
            05  FILLER        PIC X(12) VALUE '------------'.
            05  FILLER        PIC X(28) VALUE SPACES.
+      *
+      * HOURLY BREAKDOWN OF SALES, BUCKETED BY THE HOUR PORTION OF
+      * EACH TRANSACTION'S DATETIME-I, TO SHOW WHEN THE STAND IS BUSY
+       01  HOURTABLE.
+           05  HOURROW OCCURS 24 TIMES.
+               10  HOURQTY   PIC S9(06)V9(2) VALUE ZEROS.
+               10  HOURPRC   PIC S9(08)V9(2) VALUE ZEROS.
+      *
+       01  HOURHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(09) VALUE 'HOUR'.
+           05  FILLER        PIC X(14) VALUE SPACES.
+           05  FILLER        PIC X(08) VALUE 'QUANTITY'.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  FILLER        PIC X(05) VALUE 'TOTAL'.
+           05  FILLER        PIC X(30) VALUE SPACES.
+      *
+       01  HOURHDR-2.
+           05  FILLER        PIC X(10) VALUE '--------- '.
+           05  FILLER        PIC X(22) VALUE '--------------------- '.
+           05  FILLER        PIC X(11) VALUE '---------- '.
+           05  FILLER        PIC X(10) VALUE '--------- '.
+           05  FILLER        PIC X(27) VALUE SPACES.
+      *
+       01  HOURLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  HOUR-O        PIC 99.
+           05  FILLER        PIC X(01) VALUE ':'.
+           05  FILLER        PIC X(02) VALUE '00'.
+           05  FILLER        PIC X(27) VALUE SPACES.
+           05  HOURQTY-O     PIC ZZZZZ9.99-.
+           05  FILLER        PIC X(03) VALUE SPACES.
+           05  HOURPRC-O     PIC $$$,$$9.99-.
+           05  FILLER        PIC X(18) VALUE SPACES.
+      *
+      * HOLDS ITEM MASTER RECORDS WHOSE ITEMID-I FELL OUTSIDE THE
+      * TABLE BOUNDS, SO A BAD MASTER RECORD DOESN'T ABEND THE RUN
+       01  ITEMERRTABLE.
+           05  ITEMERRROW OCCURS 100 TIMES.
+               10  ITEMERRID     PIC 9(03) VALUE ZEROS.
+      *
+       77  ITEMERRCOUNT      PIC 9(04) VALUE ZEROS.
+      *
+       01  ITEMERRHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(23) VALUE 'ITEM MASTER LOAD ERRORS'.
+           05  FILLER        PIC X(49) VALUE SPACES.
+      *
+       01  ITEMERRLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(16) VALUE 'OUT-OF-RANGE ID:'.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  ITEMERRID-O   PIC 9(03).
+           05  FILLER        PIC X(52) VALUE SPACES.
+      *
+      * HOLDS TRANSACTIONS WHOSE ITEMFK-I DID NOT MATCH ANY ITEMID-I
+      * LOADED INTO ITEMTABLE, SO THEY CAN BE LISTED RATHER THAN LOST
+       01  EXCPTABLE.
+           05  EXCPROW OCCURS 500 TIMES.
+               10  EXCPTRNSID    PIC 9(05)      VALUE ZEROS.
+               10  EXCPITEMFK    PIC 9(03)      VALUE ZEROS.
+               10  EXCPAMT       PIC S9(06)V9(2) VALUE ZEROS.
+      *
+       77  EXCPCOUNT         PIC 9(04) VALUE ZEROS.
+      *
+       01  EXCPHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(21) VALUE 'UNMATCHED ITEM CODES'.
+           05  FILLER        PIC X(51) VALUE SPACES.
+      *
+       01  EXCPHDR-2.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(07) VALUE 'TRNS ID'.
+           05  FILLER        PIC X(06) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'ITEM CODE'.
+           05  FILLER        PIC X(06) VALUE SPACES.
+           05  FILLER        PIC X(06) VALUE 'AMOUNT'.
+           05  FILLER        PIC X(38) VALUE SPACES.
+      *
+       01  EXCPLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  EXCPTRNSID-O  PIC 9(05).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  EXCPITEMFK-O  PIC 9(03).
+           05  FILLER        PIC X(09) VALUE SPACES.
+           05  EXCPAMT-O     PIC $$$9.99-.
+           05  FILLER        PIC X(38) VALUE SPACES.
+      *
+       01  CTLHDR-1.
+           05  FILLER        PIC X(20) VALUE 'CONTROL TOTALS'.
+           05  FILLER        PIC X(53) VALUE SPACES.
+      *
+       01  CTLLINE-TRNSCNT.
+           05  FILLER        PIC X(20) VALUE 'TRANSACTIONS READ: '.
+           05  CTL-TRNSCNT-O PIC ZZZ,ZZ9.
+           05  FILLER        PIC X(46) VALUE SPACES.
+      *
+       01  CTLLINE-TRNSAMT.
+           05  FILLER        PIC X(20) VALUE 'TRANSACTION DOLLARS'.
+           05  CTL-TRNSAMT-O PIC $$$,$$$,$$9.99-.
+           05  FILLER        PIC X(38) VALUE SPACES.
+      *
+       01  CTLLINE-RPTAMT.
+           05  FILLER        PIC X(20) VALUE 'REPORTED DOLLARS:   '.
+           05  CTL-RPTAMT-O  PIC $$$,$$$,$$9.99-.
+           05  FILLER        PIC X(38) VALUE SPACES.
+      *
+       01  CTLLINE-DIFF.
+           05  FILLER        PIC X(20) VALUE 'UNREPORTED DOLLARS: '.
+           05  CTL-DIFF-O    PIC $$$,$$$,$$9.99-.
+           05  FILLER        PIC X(38) VALUE SPACES.
+      *
+      * BREAKS DATETIME-I APART INTO ITS COMPONENTS, MIRRORING THE
+      * LAYOUT OF WS-CURRENT-DATE-DATA
+       01  WS-TRNS-DATETIME.
+           05  WS-TRNS-DATE.
+               10  WS-TRNS-YEAR          PIC 9(04).
+               10  WS-TRNS-MONTH         PIC 9(02).
+               10  WS-TRNS-DAY           PIC 9(02).
+           05  WS-TRNS-TIME.
+               10  WS-TRNS-HOURS         PIC 9(02).
+               10  WS-TRNS-MINUTE        PIC 9(02).
+               10  WS-TRNS-SECOND        PIC 9(02).
+               10  WS-TRNS-MILLISECONDS  PIC 9(02).
       *
        01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -146,6 +536,55 @@
            PERFORM WRITE-ITEMTOTALS.
            WRITE RPT-RCD FROM DASH52.
            PERFORM WRITE-FULLTOTAL.
+           MOVE SPACES TO RPT-RCD.
+           WRITE RPT-RCD AFTER ADVANCING 1 LINES.
+           PERFORM CALC-SORTTABLE.
+           PERFORM WRITE-TOPSELLERS.
+           WRITE RPT-RCD FROM DASH52.
+           MOVE SPACES TO RPT-RCD.
+           WRITE RPT-RCD AFTER ADVANCING 1 LINES.
+           PERFORM WRITE-HOURSHDR.
+           PERFORM WRITE-HOURTOTALS.
+           WRITE RPT-RCD FROM DASH52.
+           IF ITEMERRCOUNT > 0
+             MOVE SPACES TO RPT-RCD
+             WRITE RPT-RCD AFTER ADVANCING 1 LINES
+             PERFORM WRITE-ITEMERRORS
+             WRITE RPT-RCD FROM DASH52
+           END-IF.
+           IF EXCPCOUNT > 0
+             MOVE SPACES TO RPT-RCD
+             WRITE RPT-RCD AFTER ADVANCING 1 LINES
+             PERFORM WRITE-EXCEPTIONS
+             WRITE RPT-RCD FROM DASH52
+           END-IF.
+           IF PRCXCOUNT > 0
+             MOVE SPACES TO RPT-RCD
+             WRITE RPT-RCD AFTER ADVANCING 1 LINES
+             PERFORM WRITE-PRICEXCEPTIONS
+             WRITE RPT-RCD FROM DASH52
+           END-IF.
+           IF UNITXCOUNT > 0
+             MOVE SPACES TO RPT-RCD
+             WRITE RPT-RCD AFTER ADVANCING 1 LINES
+             PERFORM WRITE-UNITEXCEPTIONS
+             WRITE RPT-RCD FROM DASH52
+           END-IF.
+           IF ADJCOUNT > 0
+             MOVE SPACES TO RPT-RCD
+             WRITE RPT-RCD AFTER ADVANCING 1 LINES
+             PERFORM WRITE-ADJUSTMENTS
+             WRITE RPT-RCD FROM DASH52
+           END-IF.
+           IF LOWCOUNT > 0
+             MOVE SPACES TO RPT-RCD
+             WRITE RPT-RCD AFTER ADVANCING 1 LINES
+             PERFORM WRITE-LOWSTOCK
+             WRITE RPT-RCD FROM DASH52
+           END-IF.
+           MOVE SPACES TO RPT-RCD.
+           WRITE RPT-RCD AFTER ADVANCING 1 LINES.
+           PERFORM WRITE-CONTROLTOTALS.
       * CLEAN UP
            PERFORM CLOSE-FILES.
            STOP RUN.
@@ -154,6 +593,11 @@
            OPEN INPUT  ITEM-FILE.
            OPEN INPUT  TRNS-FILE.
            OPEN OUTPUT PRDC-RPT.
+           OPEN OUTPUT PRDC-XTR.
+           OPEN EXTEND HIST-FILE.
+           IF HIST-STATUS-NOTFOUND
+             OPEN OUTPUT HIST-FILE
+           END-IF.
       *
        WRITE-MAINHDR.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
@@ -177,11 +621,25 @@
        READ-ITEMS.
            PERFORM READ-ITEMRCD
            PERFORM UNTIL LASTITEM = 1
-             MOVE ITEMID-I   TO ITEMID(ITEMID-I)
-             MOVE ITEMNAME-I TO ITEMNAME(ITEMID-I)
+             IF ITEMID-I < 1 OR ITEMID-I > ITEMTABLE-MAX
+               PERFORM CALC-ITEMLOADERROR
+             ELSE
+               MOVE ITEMID-I      TO ITEMID(ITEMID-I)
+               MOVE ITEMNAME-I    TO ITEMNAME(ITEMID-I)
+               MOVE ITEMSTDPRC-I  TO ITEMSTDPRC(ITEMID-I)
+               MOVE WEIGHTSOLD-I  TO ITEMWGTFLAG(ITEMID-I)
+               MOVE PARQTY-I      TO ITEMPARQTY(ITEMID-I)
+             END-IF
              PERFORM READ-ITEMRCD
            END-PERFORM.
       *
+      * BUFFER AN ITEM MASTER RECORD WHOSE ID WON'T FIT THE TABLE
+       CALC-ITEMLOADERROR.
+           IF ITEMERRCOUNT < 100
+             ADD 1 TO ITEMERRCOUNT
+             MOVE ITEMID-I TO ITEMERRID(ITEMERRCOUNT)
+           END-IF.
+      *
       * READ ALL DAILY TRANSACTION RECORDS
        READ-TRANSACTIONS.
            PERFORM READ-TRNSRCD
@@ -192,9 +650,83 @@
       *
       * CALCULATE ITEM TOTALS FROM DAILY TRANSACTION RECORDS
        CALC-ITEMTOTALS.
-           COMPUTE ROWTOTAL           = ITEMPRC-I * ITEMQTY-I.
-           COMPUTE ITEMTQTY(ITEMFK-I) = ITEMTQTY(ITEMFK-I) + ITEMQTY-I.
-           COMPUTE ITEMTPRC(ITEMFK-I) = ITEMTPRC(ITEMFK-I) + ROWTOTAL.
+           COMPUTE ROWTOTAL = ITEMPRC-I * ITEMQTY-I.
+           ADD 1 TO TRNSREADCOUNT.
+           ADD ROWTOTAL TO TRNSAMTTOTAL.
+           IF ITEMFK-I < 1 OR ITEMFK-I > ITEMTABLE-MAX
+             PERFORM CALC-EXCEPTION
+           ELSE
+             IF ITEMID(ITEMFK-I) = ZEROS
+               PERFORM CALC-EXCEPTION
+             ELSE
+               COMPUTE ITEMTQTY(ITEMFK-I) =
+                       ITEMTQTY(ITEMFK-I) + ITEMQTY-I
+               COMPUTE ITEMTPRC(ITEMFK-I) =
+                       ITEMTPRC(ITEMFK-I) + ROWTOTAL
+               PERFORM CALC-PRICECHECK
+               PERFORM CALC-UNITCHECK
+               IF ITEMQTY-I < 0 OR NOT RSN-SALE
+                 PERFORM CALC-ADJUSTMENT
+               END-IF
+             END-IF
+           END-IF.
+           PERFORM CALC-HOURTOTALS.
+      *
+      * BUFFER A TRANSACTION WHOSE ITEM CODE DID NOT MATCH ITEMTABLE
+       CALC-EXCEPTION.
+           IF EXCPCOUNT < 500
+             ADD 1 TO EXCPCOUNT
+             MOVE TRNSID-I TO EXCPTRNSID(EXCPCOUNT)
+             MOVE ITEMFK-I TO EXCPITEMFK(EXCPCOUNT)
+             MOVE ROWTOTAL TO EXCPAMT(EXCPCOUNT)
+           END-IF.
+      *
+      * FLAG A TRANSACTION WHOSE RUNG PRICE STRAYED FROM THE ITEM
+      * MASTER'S STANDARD PRICE BY MORE THAN PRICETOL
+       CALC-PRICECHECK.
+           IF ITEMPRC-I > ITEMSTDPRC(ITEMFK-I) + PRICETOL
+               OR ITEMPRC-I < ITEMSTDPRC(ITEMFK-I) - PRICETOL
+             IF PRCXCOUNT < 500
+               ADD 1 TO PRCXCOUNT
+               MOVE TRNSID-I              TO PRCXTRNSID(PRCXCOUNT)
+               MOVE ITEMFK-I              TO PRCXITEMFK(PRCXCOUNT)
+               MOVE ITEMPRC-I             TO PRCXTRNSPRC(PRCXCOUNT)
+               MOVE ITEMSTDPRC(ITEMFK-I)  TO PRCXSTDPRC(PRCXCOUNT)
+             END-IF
+           END-IF.
+      *
+      * FLAG A TRANSACTION THAT RANG UP A FRACTIONAL QUANTITY AGAINST
+      * AN ITEM THE MASTER SAYS IS SOLD BY THE WHOLE UNIT
+       CALC-UNITCHECK.
+           MOVE ITEMQTY-I TO WS-INT-QTY.
+           IF NOT ITEMROW-WEIGHT-SOLD(ITEMFK-I)
+               AND WS-INT-QTY NOT = ITEMQTY-I
+             IF UNITXCOUNT < 500
+               ADD 1 TO UNITXCOUNT
+               MOVE TRNSID-I TO UNITXTRNSID(UNITXCOUNT)
+               MOVE ITEMFK-I TO UNITXITEMFK(UNITXCOUNT)
+               MOVE ITEMQTY-I TO UNITXQTY(UNITXCOUNT)
+             END-IF
+           END-IF.
+      *
+      * BUFFER A RETURN/SPOILAGE/COMP CREDIT FOR ITS OWN REPORT LINE
+       CALC-ADJUSTMENT.
+           IF ADJCOUNT < 500
+             ADD 1 TO ADJCOUNT
+             MOVE TRNSID-I     TO ADJTRNSID(ADJCOUNT)
+             MOVE ITEMFK-I     TO ADJITEMFK(ADJCOUNT)
+             MOVE REASONCODE-I TO ADJREASON(ADJCOUNT)
+             MOVE ITEMQTY-I    TO ADJQTY(ADJCOUNT)
+             MOVE ROWTOTAL     TO ADJAMT(ADJCOUNT)
+           END-IF.
+      *
+      * BUCKET THIS TRANSACTION'S QUANTITY AND DOLLARS BY HOUR OF DAY
+       CALC-HOURTOTALS.
+           MOVE DATETIME-I TO WS-TRNS-DATETIME.
+           COMPUTE HOURQTY(WS-TRNS-HOURS + 1) =
+                   HOURQTY(WS-TRNS-HOURS + 1) + ITEMQTY-I.
+           COMPUTE HOURPRC(WS-TRNS-HOURS + 1) =
+                   HOURPRC(WS-TRNS-HOURS + 1) + ROWTOTAL.
       *
        READ-TRNSRCD.
            READ TRNS-FILE
@@ -206,17 +738,95 @@
              AT END MOVE 1 TO LASTITEM
            END-READ.
       *
-      * WRITE ITEM TABLE WITH CALCULATED TOTALS TO REPORT
+      * WRITE ITEM TABLE WITH CALCULATED TOTALS TO REPORT, ALONG WITH
+      * A MATCHING COMMA-DELIMITED ROW FOR THE ACCOUNTING SPREADSHEET
        WRITE-ITEMTOTALS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
-             IF ITEMID(I) > 0 AND ITEMTQTY(I) > 0
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITEMTABLE-MAX
+             IF ITEMID(I) > 0
+                 AND (ITEMTQTY(I) NOT = ZERO OR ITEMTPRC(I) NOT = ZERO)
                MOVE ITEMID(I)   TO ITEMID-O
                MOVE ITEMNAME(I) TO ITEMNAME-O
                MOVE ITEMTQTY(I) TO ITEMQTY-O
                MOVE ITEMTPRC(I) TO ITEMPRC-O
                WRITE RPT-RCD
                COMPUTE FULLTOTAL = FULLTOTAL + ITEMTPRC(I)
-             END-IF  
+               MOVE ITEMID(I)   TO XTR-ID
+               MOVE ITEMNAME(I) TO XTR-NAME
+               MOVE ITEMTQTY(I) TO XTR-QTY
+               MOVE ITEMTPRC(I) TO XTR-AMT
+               MOVE XTR-DETAIL  TO XTR-RCD
+               WRITE XTR-RCD
+               MOVE WS-CURRENT-DATE TO HIST-RUNDATE
+               MOVE ITEMID(I)       TO HIST-ITEMID
+               MOVE ITEMNAME(I)     TO HIST-ITEMNAME
+               MOVE ITEMTQTY(I)     TO HIST-ITEMTQTY
+               MOVE ITEMTPRC(I)     TO HIST-ITEMTPRC
+               WRITE HIST-RCD
+               PERFORM CALC-LOWSTOCK
+             END-IF
+           END-PERFORM.
+           MOVE FULLTOTAL  TO XTR-TOTAL.
+           MOVE XTR-TRAILER TO XTR-RCD.
+           WRITE XTR-RCD.
+      *
+      * FLAG AN ITEM THAT HAS SOLD THROUGH LOWSTOCKPCT OF ITS PAR LEVEL
+       CALC-LOWSTOCK.
+           IF ITEMPARQTY(I) > 0
+               AND ITEMTQTY(I) >= ITEMPARQTY(I) * LOWSTOCKPCT
+               AND LOWCOUNT < 500
+             ADD 1 TO LOWCOUNT
+             MOVE ITEMID(I)     TO LOWITEMID(LOWCOUNT)
+             MOVE ITEMNAME(I)   TO LOWITEMNAME(LOWCOUNT)
+             MOVE ITEMPARQTY(I) TO LOWPARQTY(LOWCOUNT)
+             MOVE ITEMTQTY(I)   TO LOWSOLDQTY(LOWCOUNT)
+             COMPUTE LOWPCTSOLD(LOWCOUNT) =
+                     ITEMTQTY(I) / ITEMPARQTY(I) * 100
+           END-IF.
+      *
+      * COPY THE POPULATED ITEM ROWS INTO SORTTABLE AND SORT THEM BY
+      * REVENUE DESCENDING FOR THE "TOP SELLERS" SECTION
+       CALC-SORTTABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITEMTABLE-MAX
+             IF ITEMID(I) > 0
+                 AND (ITEMTQTY(I) NOT = ZERO OR ITEMTPRC(I) NOT = ZERO)
+               ADD 1 TO SORTCOUNT
+               MOVE ITEMID(I)   TO SORTID(SORTCOUNT)
+               MOVE ITEMNAME(I) TO SORTNAME(SORTCOUNT)
+               MOVE ITEMTQTY(I) TO SORTQTY(SORTCOUNT)
+               MOVE ITEMTPRC(I) TO SORTPRC(SORTCOUNT)
+             END-IF
+           END-PERFORM.
+           SORT SORTROW.
+      *
+      * WRITE THE SORTED TOP-SELLER LISTING
+       WRITE-TOPSELLERS.
+           WRITE RPT-RCD FROM TOPHDR-1.
+           WRITE RPT-RCD FROM TOTALHDR-1.
+           WRITE RPT-RCD FROM TOTALHDR-2.
+           MOVE SPACES TO RPT-RCD.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SORTCOUNT
+             MOVE SORTID(I)   TO ITEMID-O
+             MOVE SORTNAME(I) TO ITEMNAME-O
+             MOVE SORTQTY(I)  TO ITEMQTY-O
+             MOVE SORTPRC(I)  TO ITEMPRC-O
+             WRITE RPT-RCD
+           END-PERFORM.
+      *
+      * WRITE HEADER FOR THE HOURLY BREAKDOWN SECTION
+       WRITE-HOURSHDR.
+           WRITE RPT-RCD FROM HOURHDR-1.
+           WRITE RPT-RCD FROM HOURHDR-2.
+           MOVE SPACES TO RPT-RCD.
+      *
+      * WRITE QUANTITY AND DOLLAR TOTALS FOR EACH HOUR OF THE DAY
+       WRITE-HOURTOTALS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 24
+             IF HOURQTY(I) NOT = ZERO
+               COMPUTE HOUR-O    = I - 1
+               MOVE HOURQTY(I)   TO HOURQTY-O
+               MOVE HOURPRC(I)   TO HOURPRC-O
+               WRITE RPT-RCD FROM HOURLINE-1
+             END-IF
            END-PERFORM.
       *
       * WRITE GRAND TOTAL OF ALL TRANSACTIONS
@@ -225,9 +835,92 @@
            WRITE RPT-RCD AFTER ADVANCING 1 LINES.
            MOVE FULLTOTAL TO FULLTOTAL-O.
            WRITE RPT-RCD FROM FULLTOTAL-1.
+      *
+      * LIST EVERY ITEM MASTER RECORD REJECTED FOR AN OUT-OF-RANGE ID
+       WRITE-ITEMERRORS.
+           WRITE RPT-RCD FROM ITEMERRHDR-1.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ITEMERRCOUNT
+             MOVE ITEMERRID(I) TO ITEMERRID-O
+             WRITE RPT-RCD FROM ITEMERRLINE-1
+           END-PERFORM.
+      *
+      * LIST EVERY TRANSACTION THAT COULD NOT BE MATCHED TO ITEMTABLE
+       WRITE-EXCEPTIONS.
+           WRITE RPT-RCD FROM EXCPHDR-1.
+           WRITE RPT-RCD FROM EXCPHDR-2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > EXCPCOUNT
+             MOVE EXCPTRNSID(I) TO EXCPTRNSID-O
+             MOVE EXCPITEMFK(I) TO EXCPITEMFK-O
+             MOVE EXCPAMT(I)    TO EXCPAMT-O
+             WRITE RPT-RCD FROM EXCPLINE-1
+           END-PERFORM.
+      *
+      * LIST EVERY TRANSACTION WHOSE RUNG PRICE OVERRODE THE MASTER
+       WRITE-PRICEXCEPTIONS.
+           WRITE RPT-RCD FROM PRCXHDR-1.
+           WRITE RPT-RCD FROM PRCXHDR-2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PRCXCOUNT
+             MOVE PRCXTRNSID(I)  TO PRCXTRNSID-O
+             MOVE PRCXITEMFK(I)  TO PRCXITEMFK-O
+             MOVE PRCXTRNSPRC(I) TO PRCXTRNSPRC-O
+             MOVE PRCXSTDPRC(I)  TO PRCXSTDPRC-O
+             WRITE RPT-RCD FROM PRCXLINE-1
+           END-PERFORM.
+      *
+      * LIST EVERY TRANSACTION THAT RANG UP A FRACTIONAL QUANTITY
+      * AGAINST A WHOLE-UNIT ITEM
+       WRITE-UNITEXCEPTIONS.
+           WRITE RPT-RCD FROM UNITXHDR-1.
+           WRITE RPT-RCD FROM UNITXHDR-2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > UNITXCOUNT
+             MOVE UNITXTRNSID(I) TO UNITXTRNSID-O
+             MOVE UNITXITEMFK(I) TO UNITXITEMFK-O
+             MOVE UNITXQTY(I)    TO UNITXQTY-O
+             WRITE RPT-RCD FROM UNITXLINE-1
+           END-PERFORM.
+      *
+      * LIST EVERY RETURN/SPOILAGE/COMP ADJUSTMENT ON ITS OWN LINE
+       WRITE-ADJUSTMENTS.
+           WRITE RPT-RCD FROM ADJHDR-1.
+           WRITE RPT-RCD FROM ADJHDR-2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ADJCOUNT
+             MOVE ADJTRNSID(I) TO ADJTRNSID-O
+             MOVE ADJITEMFK(I) TO ADJITEMFK-O
+             MOVE ADJREASON(I) TO ADJREASON-O
+             MOVE ADJQTY(I)    TO ADJQTY-O
+             MOVE ADJAMT(I)    TO ADJAMT-O
+             WRITE RPT-RCD FROM ADJLINE-1
+           END-PERFORM.
+      *
+      * LIST EVERY ITEM THAT HAS SOLD THROUGH LOWSTOCKPCT OF PAR LEVEL
+       WRITE-LOWSTOCK.
+           WRITE RPT-RCD FROM LOWHDR-1.
+           WRITE RPT-RCD FROM LOWHDR-2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LOWCOUNT
+             MOVE LOWITEMID(I)   TO LOWITEMID-O
+             MOVE LOWITEMNAME(I) TO LOWITEMNAME-O
+             MOVE LOWPARQTY(I)   TO LOWPARQTY-O
+             MOVE LOWSOLDQTY(I)  TO LOWSOLDQTY-O
+             MOVE LOWPCTSOLD(I)  TO LOWPCTSOLD-O
+             WRITE RPT-RCD FROM LOWLINE-1
+           END-PERFORM.
+      *
+      * RECONCILE TRANSACTIONS READ AGAINST DOLLARS ACTUALLY REPORTED
+       WRITE-CONTROLTOTALS.
+           WRITE RPT-RCD FROM CTLHDR-1.
+           MOVE TRNSREADCOUNT TO CTL-TRNSCNT-O.
+           WRITE RPT-RCD FROM CTLLINE-TRNSCNT.
+           MOVE TRNSAMTTOTAL  TO CTL-TRNSAMT-O.
+           WRITE RPT-RCD FROM CTLLINE-TRNSAMT.
+           MOVE FULLTOTAL     TO CTL-RPTAMT-O.
+           WRITE RPT-RCD FROM CTLLINE-RPTAMT.
+           COMPUTE CTL-DIFF-O = TRNSAMTTOTAL - FULLTOTAL.
+           WRITE RPT-RCD FROM CTLLINE-DIFF.
       *
        CLOSE-FILES.
            CLOSE ITEM-FILE.
            CLOSE TRNS-FILE.
            CLOSE PRDC-RPT.
-      *
\ No newline at end of file
+           CLOSE PRDC-XTR.
+           CLOSE HIST-FILE.
+      *
