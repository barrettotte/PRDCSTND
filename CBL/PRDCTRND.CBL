@@ -0,0 +1,327 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    PRDCTRND.
+       AUTHOR.        BARRETT OTTE.
+       DATE-WRITTEN.  08/09/26.
+      *
+      * READ THE RUNNING PER-ITEM HISTORY FILE BUILT UP BY PRDCSTND AND
+      * ROLL IT UP INTO WEEK-OVER-WEEK AND MONTH-OVER-MONTH TOTALS PER
+      * ITEM.  RUN AS A COMPANION BATCH STEP ANY TIME AFTER PRDCSTND.
+      *
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE  ASSIGN TO PRDCHIST.
+           SELECT TRND-RPT   ASSIGN TO PRTLINE.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      * RUNNING HISTORY OF EACH DAY'S PER-ITEM TOTALS, WRITTEN BY
+      * PRDCSTND.  LAYOUT MUST MATCH HIST-RCD THERE
+       FD  HIST-FILE RECORDING MODE F.
+       01  HIST-RCD.
+           05  HIST-RUNDATE      PIC 9(08).
+           05  HIST-ITEMID       PIC 9(03).
+           05  HIST-ITEMNAME     PIC X(16).
+           05  HIST-ITEMTQTY     PIC S9(06)V9(2).
+           05  HIST-ITEMTPRC     PIC S9(08)V9(2).
+           05  FILLER            PIC X(35).
+      *
+       FD  TRND-RPT RECORDING MODE F.
+       01  RPT-RCD               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      * TEMPORARY VARIABLES
+       77  I                 PIC 9(06)        VALUE ZEROS.
+       77  J                 PIC 9(06)        VALUE ZEROS.
+      *
+       01  FLAGS.
+           05  LASTHIST      PIC 9 VALUE ZERO.
+      *
+      * TODAY'S DATE, USED AS THE ANCHOR FOR BUCKETING HISTORY RECORDS
+      * INTO "THIS WEEK"/"LAST WEEK" AND "THIS MONTH"/"LAST MONTH"
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR          PIC 9(04).
+               10  WS-CURRENT-MONTH         PIC 9(02).
+               10  WS-CURRENT-DAY           PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS         PIC 9(02).
+               10  WS-CURRENT-MINUTE        PIC 9(02).
+               10  WS-CURRENT-SECOND        PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS  PIC 9(02).
+      *
+      * DAY-SERIAL NUMBERS USED TO BUCKET HISTORY ROWS INTO ROLLING
+      * 7-DAY WEEKS RELATIVE TO TODAY, VIA FUNCTION INTEGER-OF-DATE
+       77  WS-TODAY-YYYYMMDD PIC 9(08)        VALUE ZEROS.
+       77  WS-TODAY-SERIAL   PIC S9(08)       VALUE ZEROS.
+       77  WS-HIST-SERIAL    PIC S9(08)       VALUE ZEROS.
+       77  WS-AGE-DAYS       PIC S9(08)       VALUE ZEROS.
+      *
+      * THE CALENDAR YEAR/MONTH IMMEDIATELY BEFORE THE RUN DATE'S,
+      * COMPUTED ONCE SO "LAST MONTH" CAN BE MATCHED EXACTLY RATHER
+      * THAN APPROXIMATED BY A DAY-COUNT WINDOW
+       77  WS-PRIOR-YEAR     PIC 9(04)        VALUE ZEROS.
+       77  WS-PRIOR-MONTH    PIC 9(02)        VALUE ZEROS.
+       01  WS-PRIOR-YYYYMM.
+           05  WS-PRIOR-YYYYMM-YR  PIC 9(04).
+           05  WS-PRIOR-YYYYMM-MO  PIC 9(02).
+      *
+      * PER-ITEM ACCUMULATORS FOR THE CURRENT WEEK (LAST 7 DAYS),
+      * THE PRIOR WEEK (8-14 DAYS AGO), THE CURRENT MONTH, AND THE
+      * PRIOR MONTH.  KEYED BY ITEM ID, BUILT AS HISTORY IS READ
+       01  TRENDTABLE.
+           05  TRENDROW OCCURS 2000 TIMES.
+               10  TRNDITEMID    PIC 9(03)       VALUE ZEROS.
+               10  TRNDITEMNAME  PIC X(16)       VALUE SPACES.
+               10  TRNDCURWKQTY  PIC S9(06)V9(2) VALUE ZEROS.
+               10  TRNDCURWKAMT  PIC S9(08)V9(2) VALUE ZEROS.
+               10  TRNDPRIWKQTY  PIC S9(06)V9(2) VALUE ZEROS.
+               10  TRNDPRIWKAMT  PIC S9(08)V9(2) VALUE ZEROS.
+               10  TRNDCURMOQTY  PIC S9(06)V9(2) VALUE ZEROS.
+               10  TRNDCURMOAMT  PIC S9(08)V9(2) VALUE ZEROS.
+               10  TRNDPRIMOQTY  PIC S9(06)V9(2) VALUE ZEROS.
+               10  TRNDPRIMOAMT  PIC S9(08)V9(2) VALUE ZEROS.
+      *
+       77  TRENDCOUNT        PIC 9(04) VALUE ZEROS.
+       77  TRENDFOUND        PIC 9(04) VALUE ZEROS.
+      *
+       01  MAINHDR-1.
+           05  FILLER        PIC X(14) VALUE 'PRODUCE STAND '.
+           05  FILLER        PIC X(22) VALUE 'SALES TREND ROLLUP   '.
+           05  FILLER        PIC X(44) VALUE SPACES.
+      *
+       01  MAINHDR-2.
+           05  FILLER        PIC X(15) VALUE 'AS OF:        '.
+           05  HDR-YR        PIC 9(04).
+           05  FILLER        PIC X(01) VALUE '-'.
+           05  HDR-MO        PIC X(02).
+           05  FILLER        PIC X(01) VALUE '-'.
+           05  HDR-DAY       PIC X(02).
+           05  FILLER        PIC X(55) VALUE SPACES.
+      *
+       01  DASH52.
+           05  FILLER        PIC X(20) VALUE '--------------------'.
+           05  FILLER        PIC X(20) VALUE '--------------------'.
+           05  FILLER        PIC X(12) VALUE '------------'.
+           05  FILLER        PIC X(28) VALUE SPACES.
+      *
+       01  WEEKHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER     PIC X(26) VALUE 'WEEK-OVER-WEEK ITEM TOTALS'.
+           05  FILLER        PIC X(53) VALUE SPACES.
+      *
+       01  WEEKHDR-2.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(07) VALUE 'ITEM ID'.
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'ITEM NAME'.
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'THIS WEEK QTY'.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'THIS WEEK AMT'.
+           05  FILLER        PIC X(03) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'LAST WEEK QTY'.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'LAST WEEK AMT'.
+      *
+       01  WEEKLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  WKID-O        PIC 9(03).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  WKNAME-O      PIC X(16).
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  CURWKQTY-O    PIC ZZZ9.99-.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  CURWKAMT-O    PIC $$$,$$9.99-.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  PRIWKQTY-O    PIC ZZZ9.99-.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  PRIWKAMT-O    PIC $$$,$$9.99-.
+      *
+       01  MONTHHDR-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER   PIC X(28) VALUE 'MONTH-OVER-MONTH ITEM TOTALS'.
+           05  FILLER        PIC X(51) VALUE SPACES.
+      *
+       01  MONTHHDR-2.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  FILLER        PIC X(07) VALUE 'ITEM ID'.
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(09) VALUE 'ITEM NAME'.
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'THIS MNTH QTY'.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'THIS MNTH AMT'.
+           05  FILLER        PIC X(03) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'LAST MNTH QTY'.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  FILLER        PIC X(13) VALUE 'LAST MNTH AMT'.
+      *
+       01  MONTHLINE-1.
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  MOID-O        PIC 9(03).
+           05  FILLER        PIC X(08) VALUE SPACES.
+           05  MONAME-O      PIC X(16).
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  CURMOQTY-O    PIC ZZZ9.99-.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  CURMOAMT-O    PIC $$$,$$9.99-.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  PRIMOQTY-O    PIC ZZZ9.99-.
+           05  FILLER        PIC X(04) VALUE SPACES.
+           05  PRIMOAMT-O    PIC $$$,$$9.99-.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCEDURE.
+      * INITIALIZATION
+           PERFORM OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-DATE TO WS-TODAY-YYYYMMDD.
+           COMPUTE WS-TODAY-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           PERFORM CALC-PRIORMONTH.
+      * SETUP REPORT HEADER
+           PERFORM WRITE-MAINHDR.
+      * READ HISTORY AND ROLL IT UP PER ITEM
+           PERFORM READ-HISTORY.
+      * WRITE REPORT BODY
+           PERFORM WRITE-WEEKTOTALS.
+           WRITE RPT-RCD FROM DASH52.
+           MOVE SPACES TO RPT-RCD.
+           WRITE RPT-RCD AFTER ADVANCING 1 LINES.
+           PERFORM WRITE-MONTHTOTALS.
+           WRITE RPT-RCD FROM DASH52.
+      * CLEAN UP
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT  HIST-FILE.
+           OPEN OUTPUT TRND-RPT.
+      *
+       WRITE-MAINHDR.
+           MOVE WS-CURRENT-YEAR  TO HDR-YR.
+           MOVE WS-CURRENT-MONTH TO HDR-MO.
+           MOVE WS-CURRENT-DAY   TO HDR-DAY.
+           WRITE RPT-RCD FROM MAINHDR-1.
+           WRITE RPT-RCD FROM MAINHDR-2.
+           MOVE SPACES TO RPT-RCD.
+           WRITE RPT-RCD AFTER ADVANCING 1 LINES.
+      *
+      * DERIVE THE PRIOR CALENDAR YEAR/MONTH FROM THE RUN DATE, WITH
+      * YEAR ROLLOVER WHEN THE RUN DATE FALLS IN JANUARY
+       CALC-PRIORMONTH.
+           IF WS-CURRENT-MONTH = 01
+             MOVE 12 TO WS-PRIOR-MONTH
+             COMPUTE WS-PRIOR-YEAR = WS-CURRENT-YEAR - 1
+           ELSE
+             COMPUTE WS-PRIOR-MONTH = WS-CURRENT-MONTH - 1
+             MOVE WS-CURRENT-YEAR TO WS-PRIOR-YEAR
+           END-IF.
+           MOVE WS-PRIOR-YEAR  TO WS-PRIOR-YYYYMM-YR.
+           MOVE WS-PRIOR-MONTH TO WS-PRIOR-YYYYMM-MO.
+      *
+      * READ EVERY HISTORY RECORD AND FOLD IT INTO TRENDTABLE
+       READ-HISTORY.
+           PERFORM READ-HISTRCD
+           PERFORM UNTIL LASTHIST = 1
+             PERFORM CALC-TRENDTOTALS
+             PERFORM READ-HISTRCD
+           END-PERFORM.
+      *
+      * BUCKET ONE HISTORY RECORD INTO THE CURRENT/PRIOR WEEK AND
+      * CURRENT/PRIOR MONTH ACCUMULATORS FOR ITS ITEM
+       CALC-TRENDTOTALS.
+           COMPUTE WS-HIST-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(HIST-RUNDATE).
+           COMPUTE WS-AGE-DAYS = WS-TODAY-SERIAL - WS-HIST-SERIAL.
+           PERFORM CALC-TRENDLOOKUP.
+           IF WS-AGE-DAYS >= 0 AND WS-AGE-DAYS < 7
+             COMPUTE TRNDCURWKQTY(TRENDFOUND) =
+                     TRNDCURWKQTY(TRENDFOUND) + HIST-ITEMTQTY
+             COMPUTE TRNDCURWKAMT(TRENDFOUND) =
+                     TRNDCURWKAMT(TRENDFOUND) + HIST-ITEMTPRC
+           ELSE
+             IF WS-AGE-DAYS >= 7 AND WS-AGE-DAYS < 14
+               COMPUTE TRNDPRIWKQTY(TRENDFOUND) =
+                       TRNDPRIWKQTY(TRENDFOUND) + HIST-ITEMTQTY
+               COMPUTE TRNDPRIWKAMT(TRENDFOUND) =
+                       TRNDPRIWKAMT(TRENDFOUND) + HIST-ITEMTPRC
+             END-IF
+           END-IF.
+           IF HIST-RUNDATE(1:6) = WS-CURRENT-DATE(1:6)
+             COMPUTE TRNDCURMOQTY(TRENDFOUND) =
+                     TRNDCURMOQTY(TRENDFOUND) + HIST-ITEMTQTY
+             COMPUTE TRNDCURMOAMT(TRENDFOUND) =
+                     TRNDCURMOAMT(TRENDFOUND) + HIST-ITEMTPRC
+           ELSE
+             IF HIST-RUNDATE(1:6) = WS-PRIOR-YYYYMM
+               COMPUTE TRNDPRIMOQTY(TRENDFOUND) =
+                       TRNDPRIMOQTY(TRENDFOUND) + HIST-ITEMTQTY
+               COMPUTE TRNDPRIMOAMT(TRENDFOUND) =
+                       TRNDPRIMOAMT(TRENDFOUND) + HIST-ITEMTPRC
+             END-IF
+           END-IF.
+      *
+      * FIND THIS ITEM'S ROW IN TRENDTABLE, ADDING A NEW ONE IF THIS
+      * IS THE FIRST HISTORY RECORD SEEN FOR IT
+       CALC-TRENDLOOKUP.
+           MOVE ZEROS TO TRENDFOUND.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > TRENDCOUNT
+             IF TRNDITEMID(J) = HIST-ITEMID
+               MOVE J TO TRENDFOUND
+             END-IF
+           END-PERFORM.
+           IF TRENDFOUND = 0 AND TRENDCOUNT < 2000
+             ADD 1 TO TRENDCOUNT
+             MOVE TRENDCOUNT      TO TRENDFOUND
+             MOVE HIST-ITEMID     TO TRNDITEMID(TRENDFOUND)
+             MOVE HIST-ITEMNAME   TO TRNDITEMNAME(TRENDFOUND)
+           END-IF.
+      *
+       READ-HISTRCD.
+           READ HIST-FILE
+             AT END MOVE 1 TO LASTHIST
+           END-READ.
+      *
+      * WRITE THE WEEK-OVER-WEEK TOTALS SECTION
+       WRITE-WEEKTOTALS.
+           WRITE RPT-RCD FROM WEEKHDR-1.
+           WRITE RPT-RCD FROM WEEKHDR-2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TRENDCOUNT
+             MOVE TRNDITEMID(I)   TO WKID-O
+             MOVE TRNDITEMNAME(I) TO WKNAME-O
+             MOVE TRNDCURWKQTY(I) TO CURWKQTY-O
+             MOVE TRNDCURWKAMT(I) TO CURWKAMT-O
+             MOVE TRNDPRIWKQTY(I) TO PRIWKQTY-O
+             MOVE TRNDPRIWKAMT(I) TO PRIWKAMT-O
+             WRITE RPT-RCD FROM WEEKLINE-1
+           END-PERFORM.
+      *
+      * WRITE THE MONTH-OVER-MONTH TOTALS SECTION
+       WRITE-MONTHTOTALS.
+           WRITE RPT-RCD FROM MONTHHDR-1.
+           WRITE RPT-RCD FROM MONTHHDR-2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TRENDCOUNT
+             MOVE TRNDITEMID(I)   TO MOID-O
+             MOVE TRNDITEMNAME(I) TO MONAME-O
+             MOVE TRNDCURMOQTY(I) TO CURMOQTY-O
+             MOVE TRNDCURMOAMT(I) TO CURMOAMT-O
+             MOVE TRNDPRIMOQTY(I) TO PRIMOQTY-O
+             MOVE TRNDPRIMOAMT(I) TO PRIMOAMT-O
+             WRITE RPT-RCD FROM MONTHLINE-1
+           END-PERFORM.
+      *
+       CLOSE-FILES.
+           CLOSE HIST-FILE.
+           CLOSE TRND-RPT.
+      *
